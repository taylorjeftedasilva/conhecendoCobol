@@ -4,18 +4,73 @@
        *> ?REA DE COMENT?RIO DO PROGRAMA COBOL
        *> AUTOR = TAYLOR
        *> OBJETIVO = IMPRIMIR UMA DATA NO FORMATO CORRETO
-       *>************************************************** 
-        ENVIRONMENT DIVISION. 
+       *>**************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+       *> TRILHA DE AUDITORIA COMUM A TODOS OS PROGRAMAS DA FOLHA
+            SELECT AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-AUDIT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-LOG.
+           COPY AUDITREC.
         WORKING-STORAGE SECTION.
         01 WRK-DATA.
            *> AQUI DENTRO OS N?VEIS PODEM IR DE 02 AO 49
            02 WRK-ANO PIC 9(4).
            02 WRK-MES PIC 9(2).
            02 WRK-DIA PIC 9(2).
+        77 WRK-DATA-VALIDA        PIC X(3) VALUES 'SIM'.
+       *> DATA DE REPROCESSAMENTO, INFORMADA COMO PARM NA CHAMADA DO
+       *> JOB. VAZIA SIGNIFICA "USE A DATA DO SISTEMA"
+        77 WRK-DATA-OVERRIDE      PIC X(8) VALUES SPACES.
+        77 WRK-ORIGEM-DATA        PIC X(13) VALUES 'SYSTEM DATE'.
+       *> DATA JA FORMATADA DD/MM/AAAA, DEVOLVIDA PELO DATEUTIL
+        77 WRK-DATA-FORMATADA     PIC X(10) VALUES SPACES.
+       *> PROG03 SEMPRE QUIS DD/MM/AAAA; MMDDAAAA E PARA QUEM CHAMAR
+       *> O DATEUTIL PRECISANDO DO OUTRO FORMATO DE SAIDA
+        77 WRK-FORMATO-DATA       PIC X(8) VALUES 'DDMMAAAA'.
+       *> WRK-DATA JA VEM PRONTA DO ACCEPT/COMMAND-LINE, ENTAO O
+       *> DATEUTIL NAO PRECISA QUEBRAR NENHUMA ENTRADA ALTERNATIVA
+        77 WRK-DATA-ENTRADA       PIC X(10) VALUES SPACES.
+        77 WRK-FORMATO-ENTRADA    PIC X(8) VALUES 'AAAAMMDD'.
+           COPY AUDITWRK.
         PROCEDURE DIVISION.
+        000-PRINCIPAL.
        *> ACCEPT CARACTERIA UMA ENTRADA DE DADOS EM UMA VARIAVEL, DEPOIS DO FROM INDICAMOS DE ONDE VEM ESSA ENTRADA
        *> NO CAMPO DATA PODEMOS INDICAR O FORMATO QUE QUEREMOS RECEBER DO SISTEMA SE ? DE 4 DIGITOS O ANO OU DE DOIS
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA: ' WRK-DIA '/' WRK-MES '/' WRK-ANO.
-           STOP RUN.
\ No newline at end of file
+            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+            MOVE 'SYSTEM DATE' TO WRK-ORIGEM-DATA.
+       *> SE O JOB FOR CHAMADO COM UMA DATA AAAAMMDD COMO PARAMETRO,
+       *> ELA SUBSTITUI A DATA DO SISTEMA PARA REPROCESSAR UM DIA
+       *> ANTERIOR (POR EXEMPLO, APOS UMA CORRECAO NO LOTE)
+            ACCEPT WRK-DATA-OVERRIDE FROM COMMAND-LINE.
+            IF WRK-DATA-OVERRIDE NOT = SPACES
+                MOVE WRK-DATA-OVERRIDE TO WRK-DATA
+                MOVE 'OVERRIDE DATE' TO WRK-ORIGEM-DATA
+            END-IF.
+       *> A VALIDACAO E A FORMATACAO DA DATA FORAM FATORADAS PARA O
+       *> DATEUTIL, PARA PODER SER REAPROVEITADAS POR OUTROS PROGRAMAS
+       *> DA FOLHA SEM REPETIR A LOGICA DE ANO BISSEXTO/DIAS DO MES
+            CALL 'DATEUTIL' USING WRK-DATA WRK-DATA-VALIDA
+                WRK-DATA-FORMATADA WRK-FORMATO-DATA
+                WRK-DATA-ENTRADA WRK-FORMATO-ENTRADA.
+            IF WRK-DATA-VALIDA = 'SIM'
+                DISPLAY WRK-ORIGEM-DATA ' - DATA: ' WRK-DATA-FORMATADA
+                STRING WRK-ORIGEM-DATA ' - DATA: '
+                    WRK-DATA-FORMATADA DELIMITED BY SIZE
+                    INTO WRK-AUDIT-MSG
+            ELSE
+                DISPLAY WRK-ORIGEM-DATA ' - DATA INVALIDA RECEBIDA: '
+                    WRK-DIA '/' WRK-MES '/' WRK-ANO
+                MOVE 8 TO RETURN-CODE
+                STRING WRK-ORIGEM-DATA ' - DATA INVALIDA RECEBIDA: '
+                    WRK-DIA '/' WRK-MES '/' WRK-ANO DELIMITED BY SIZE
+                    INTO WRK-AUDIT-MSG
+            END-IF.
+            PERFORM 900-GRAVAR-AUDITORIA.
+            STOP RUN.
+
+           COPY AUDITPRG REPLACING AUDITPRG-NOME-PROGRAMA BY 'PROG03'.
