@@ -0,0 +1,17 @@
+      *>**************************************************
+      *> COPYBOOK AUDITWRK
+      *> AUTOR = TAYLOR
+      *> OBJETIVO = CAMPOS DE WORKING-STORAGE USADOS PELA ROTINA DE
+      *>            AUDITORIA (COPY AUDITPRG) EM CADA PROGRAMA
+      *>**************************************************
+        77 WRK-AUDIT-STATUS           PIC X(2) VALUES SPACES.
+        77 WRK-AUDIT-MSG              PIC X(60) VALUES SPACES.
+        01 WRK-AUDIT-DATA-ATUAL.
+           05 WRK-AUDIT-ANO           PIC 9(4).
+           05 WRK-AUDIT-MES           PIC 9(2).
+           05 WRK-AUDIT-DIA           PIC 9(2).
+        01 WRK-AUDIT-HORA-ATUAL.
+           05 WRK-AUDIT-HH            PIC 9(2).
+           05 WRK-AUDIT-MM            PIC 9(2).
+           05 WRK-AUDIT-SS            PIC 9(2).
+           05 WRK-AUDIT-CS            PIC 9(2).
