@@ -0,0 +1,17 @@
+      *>**************************************************
+      *> COPYBOOK AUDITREC
+      *> AUTOR = TAYLOR
+      *> OBJETIVO = LAYOUT DA LINHA DE AUDITORIA GRAVADA POR TODOS OS
+      *>            PROGRAMAS DA FOLHA (AUDIT-LOG), PARA REGISTRAR
+      *>            QUEM FEZ O QUE E QUANDO
+      *>**************************************************
+        01 AUDIT-LOG-REC.
+           05 AUD-DATA-HORA.
+              10 AUD-ANO                 PIC 9(4).
+              10 AUD-MES                 PIC 9(2).
+              10 AUD-DIA                 PIC 9(2).
+              10 AUD-HORA                PIC 9(2).
+              10 AUD-MINUTO              PIC 9(2).
+              10 AUD-SEGUNDO             PIC 9(2).
+           05 AUD-PROGRAMA               PIC X(6).
+           05 AUD-MENSAGEM               PIC X(60).
