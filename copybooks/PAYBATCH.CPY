@@ -0,0 +1,11 @@
+      *>**************************************************
+      *> COPYBOOK PAYBATCH
+      *> AUTOR = TAYLOR
+      *> OBJETIVO = LAYOUT DO LOTE DE SALARIOS POR FUNCIONARIO
+      *>            (PAYROLL-BATCH), COMPARTILHADO ENTRE PROG06 E
+      *>            PROG07 PARA EVITAR REDECLARAR O MESMO REGISTRO
+      *>**************************************************
+        01 PAYROLL-BATCH-REC.
+           05 PB-EMP-NUMBER           PIC 9(6).
+           05 PB-DEPARTAMENTO         PIC X(4).
+           05 PB-SALARIO              PIC 9(6)V99.
