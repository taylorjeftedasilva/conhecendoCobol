@@ -0,0 +1,27 @@
+      *>**************************************************
+      *> COPYBOOK AUDITPRG
+      *> AUTOR = TAYLOR
+      *> OBJETIVO = ROTINA COMUM QUE GRAVA UMA LINHA NO AUDIT-LOG.
+      *>            CADA PROGRAMA FAZ COPY AUDITPRG REPLACING
+      *>            AUDITPRG-NOME-PROGRAMA BY 'PROGNN' PARA PREENCHER
+      *>            O PROPRIO NOME EM AUD-PROGRAMA, E ANTES DE PERFORM
+      *>            900-GRAVAR-AUDITORIA DEVE MOVER O TEXTO DESEJADO
+      *>            PARA WRK-AUDIT-MSG (COPY AUDITWRK)
+      *>**************************************************
+        900-GRAVAR-AUDITORIA.
+            ACCEPT WRK-AUDIT-DATA-ATUAL FROM DATE YYYYMMDD.
+            ACCEPT WRK-AUDIT-HORA-ATUAL FROM TIME.
+            OPEN EXTEND AUDIT-LOG.
+            IF WRK-AUDIT-STATUS = '05' OR WRK-AUDIT-STATUS = '35'
+                OPEN OUTPUT AUDIT-LOG
+            END-IF.
+            MOVE WRK-AUDIT-ANO TO AUD-ANO.
+            MOVE WRK-AUDIT-MES TO AUD-MES.
+            MOVE WRK-AUDIT-DIA TO AUD-DIA.
+            MOVE WRK-AUDIT-HH TO AUD-HORA.
+            MOVE WRK-AUDIT-MM TO AUD-MINUTO.
+            MOVE WRK-AUDIT-SS TO AUD-SEGUNDO.
+            MOVE AUDITPRG-NOME-PROGRAMA TO AUD-PROGRAMA.
+            MOVE WRK-AUDIT-MSG TO AUD-MENSAGEM.
+            WRITE AUDIT-LOG-REC.
+            CLOSE AUDIT-LOG.
