@@ -0,0 +1,14 @@
+      *>**************************************************
+      *> COPYBOOK EMPMAST
+      *> AUTOR = TAYLOR
+      *> OBJETIVO = LAYOUT DO ARQUIVO MESTRE DE FUNCIONARIOS
+      *>            (EMPLOYEE-MASTER), USADO PELO PROG02
+      *>**************************************************
+        01 EMPLOYEE-MASTER-REC.
+           05 EMP-NUMBER              PIC 9(6).
+           05 EMP-NOME                PIC X(20).
+           05 EMP-FIRST-NAME          PIC X(20).
+           05 EMP-LAST-NAME           PIC X(20).
+           05 EMP-SALARIO             PIC 9(6)V99.
+      *> DATA DE ADMISSAO NO FORMATO AAAAMMDD
+           05 EMP-DATA-ADMISSAO       PIC 9(8).
