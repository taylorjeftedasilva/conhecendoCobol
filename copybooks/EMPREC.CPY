@@ -0,0 +1,18 @@
+      *>**************************************************
+      *> COPYBOOK EMPREC
+      *> AUTOR = TAYLOR
+      *> OBJETIVO = LAYOUT DO REGISTRO DE ENTRADA DO LOTE DE
+      *>            FUNCIONARIOS (EMPLOYEE-INPUT), COMPARTILHADO
+      *>            ENTRE PROG02, PROG04 E PROG05 PARA EVITAR
+      *>            REDIGITAR OS MESMOS CAMPOS EM CADA PROGRAMA
+      *>**************************************************
+        01 EMPLOYEE-INPUT-REC.
+           05 EI-EMP-NUMBER           PIC 9(6).
+           05 EI-NOME                 PIC X(20).
+           05 EI-SALARIO              PIC 9(6)V99.
+           05 EI-MOEDA                PIC X(3).
+           05 EI-NUM1                 PIC 9(02).
+           05 EI-NUM2                 PIC 9(02).
+      *> DATA DE ADMISSAO DO FUNCIONARIO NO FORMATO AAAAMMDD, USADA
+      *> POR PROG02 PARA GRAVAR O MESTRE (EMPMAST)
+           05 EI-DATA-ADMISSAO        PIC 9(8).
