@@ -2,22 +2,173 @@
         PROGRAM-ID. PROG02.
        *>*************************************
        *> ?REA DE COMENT?RIOS DO COBOL
-       *> AUTOR = TAYLOR 
-       *> OBJETIVO = IMPRIMIR UMA VARIAVEL 
-       *>**************************************         
-        ENVIRONMENT DIVISION. 
+       *> AUTOR = TAYLOR
+       *> OBJETIVO = LER O LOTE DE FUNCION?RIOS DO ARQUIVO DE ENTRADA
+       *>            E GRAVAR NO ARQUIVO MESTRE (EMPLOYEE-MASTER),
+       *>            SEM DEPENDER DE ALGU?M DIGITAR NO CONSOLE
+       *> MODIFICACOES:
+       *> - O NUMERO DO FUNCIONARIO AGORA VEM DO PROPRIO LOTE DE
+       *>   ENTRADA (EI-EMP-NUMBER), LIDO ANTES DO NOME, EM VEZ DE SER
+       *>   GERADO AQUI. ISSO EVITA QUE PROG02 ATRIBUA UM NUMERO
+       *>   DIFERENTE DO QUE PROG04/PROG17 JA USAM COMO CHAVE PARA O
+       *>   HISTORICO DE SALARIO DO MESMO FUNCIONARIO.
+       *> - ANTES DE ACEITAR O REGISTRO, O NUMERO E CONFERIDO CONTRA
+       *>   O MESTRE; SE JA EXISTIR, O REGISTRO E REJEITADO EM VEZ DE
+       *>   SOBRESCREVER OU DUPLICAR O CADASTRO.
+       *>**************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+       *> LOTE DE FUNCION?RIOS A CADASTRAR, GERADO PELO AGENDADOR EM
+       *> VEZ DE DIGITADO NA HORA POR UM OPERADOR
+            SELECT EMPLOYEE-INPUT ASSIGN TO "data/EMPLOYEE.INPUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-FILE-STATUS.
+       *> ARQUIVO INDEXADO PELO N?MERO DO FUNCION?RIO, PARA QUE O
+       *> CADASTRO PERSISTA ENTRE EXECU??ES EM VEZ DE SE PERDER AO
+       *> FINAL DO PROGRAMA
+            SELECT EMPLOYEE-MASTER ASSIGN TO "data/EMPLOYEE.MASTER"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EMP-NUMBER
+                FILE STATUS IS WRK-MASTER-STATUS.
+       *> TRILHA DE AUDITORIA COMUM A TODOS OS PROGRAMAS DA FOLHA
+            SELECT AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-AUDIT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-INPUT.
+           COPY EMPREC.
+        FD  EMPLOYEE-MASTER.
+           COPY EMPMAST.
+        FD  AUDIT-LOG.
+           COPY AUDITREC.
        *> SE??O PARA DECLARAR VARIAVEIS
         WORKING-STORAGE SECTION.
        *> AQUI DECLARAMOS A VARIAVEL NOME COMO BOA PR?TICA COLOCAMOS O PREFIXO WRK
        *> O PIC SERIA REFERENTE A M?SCARA (TIPO) E PRECISAMOS INICIALIZAR A VARIAVEL COM UM VALOR
        *> NESSE CASSO INICIALIZAMOS COM ESPA?OS. NO CASO DE UMA N?MERICA (9) PODERIA SER ZEROS.
-        77 WRK-NOME PIC X(20) VALUES SPACES.
+        77 WRK-NOME                   PIC X(20) VALUES SPACES.
+        77 WRK-FIRST-NAME             PIC X(20) VALUES SPACES.
+        77 WRK-LAST-NAME              PIC X(20) VALUES SPACES.
+        77 WRK-POS-ESPACO             PIC 9(02) VALUES ZEROS.
+        77 WRK-EMP-NUMBER             PIC 9(6) VALUES ZEROS.
+        77 WRK-FILE-STATUS            PIC X(2) VALUES SPACES.
+        77 WRK-MASTER-STATUS          PIC X(2) VALUES SPACES.
+        77 WRK-FIM-ARQUIVO            PIC X(3) VALUES 'NAO'.
+        77 WRK-FUNCIONARIO-DUPLICADO  PIC X(3) VALUES 'NAO'.
+           COPY AUDITWRK.
         PROCEDURE DIVISION.
-       *> ACCEPT EQUIVALENTE AO INPUT() DO PYTHON FROM CONSOLE INDICA QUE A ENTRADA VEM DO CONSOLE
-           ACCEPT WRK-NOME FROM CONSOLE.
+        000-PRINCIPAL.
+            OPEN INPUT EMPLOYEE-INPUT.
+            IF WRK-FILE-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR EMPLOYEE.INPUT, FILE STATUS '
+                    WRK-FILE-STATUS
+                MOVE 8 TO RETURN-CODE
+                STRING 'ERRO AO ABRIR EMPLOYEE.INPUT, FILE STATUS '
+                    WRK-FILE-STATUS DELIMITED BY SIZE INTO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            ELSE
+                PERFORM UNTIL WRK-FIM-ARQUIVO = 'SIM'
+                    READ EMPLOYEE-INPUT
+                        AT END
+                            MOVE 'SIM' TO WRK-FIM-ARQUIVO
+                        NOT AT END
+                            PERFORM 010-PROCESSAR-FUNCIONARIO
+                    END-READ
+                END-PERFORM
+                CLOSE EMPLOYEE-INPUT
+            END-IF.
+            STOP RUN.
+
+        010-PROCESSAR-FUNCIONARIO.
+       *> O NUMERO DO FUNCIONARIO E LIDO ANTES DO NOME, POIS E ELE
+       *> QUE VAI CHAVEAR O CADASTRO E PRECISA SER CONFERIDO ANTES DE
+       *> QUALQUER OUTRO DADO SER ACEITO
+            MOVE EI-EMP-NUMBER TO WRK-EMP-NUMBER.
+            MOVE EI-NOME TO WRK-NOME.
        *> A CONCATENA??O NO DISPLAY ? FEITA PELO ESPA?O DIFERENTE DE OUTRAS LINGUAGENS QUE USAM O +
-           DISPLAY 'ENTRADA DE DADOS ' WRK-NOME.
-       *> para tratar a variavel como uma corrente de caracteres uso o (p0:pn)
-           DISPLAY 'ENTRADA DE DADOS ' WRK-NOME(9:10).
-           STOP RUN.
\ No newline at end of file
+            DISPLAY 'ENTRADA DE DADOS ' WRK-EMP-NUMBER ' ' WRK-NOME.
+            PERFORM 100-VALIDAR-DUPLICIDADE.
+            IF WRK-FUNCIONARIO-DUPLICADO = 'SIM'
+                DISPLAY 'FUNCIONARIO ' WRK-EMP-NUMBER
+                    ' JA CADASTRADO NO MESTRE, REGISTRO REJEITADO'
+                MOVE 8 TO RETURN-CODE
+                STRING 'REGISTRO REJEITADO, NUMERO DUPLICADO '
+                    WRK-EMP-NUMBER DELIMITED BY SIZE
+                    INTO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            ELSE
+       *> localiza o espaco entre primeiro e ultimo nome e separa os
+       *> dois em vez de depender de uma posicao fixa na string
+                PERFORM 050-SEPARAR-NOME
+                DISPLAY 'PRIMEIRO NOME ' WRK-FIRST-NAME
+                DISPLAY 'ULTIMO NOME ' WRK-LAST-NAME
+                PERFORM 200-GRAVAR-FUNCIONARIO
+            END-IF.
+
+        050-SEPARAR-NOME.
+            MOVE SPACES TO WRK-FIRST-NAME WRK-LAST-NAME.
+            MOVE ZERO TO WRK-POS-ESPACO.
+            INSPECT WRK-NOME TALLYING WRK-POS-ESPACO
+                FOR CHARACTERS BEFORE INITIAL SPACE.
+            IF WRK-POS-ESPACO > ZERO AND WRK-POS-ESPACO < 19
+                MOVE WRK-NOME(1:WRK-POS-ESPACO) TO WRK-FIRST-NAME
+                MOVE WRK-NOME(WRK-POS-ESPACO + 2:) TO WRK-LAST-NAME
+            ELSE
+                IF WRK-POS-ESPACO = 19
+       *> O ESPACO CAI NA ULTIMA POSICAO DE WRK-NOME: NAO HA NADA
+       *> APOS ELE PARA FATIAR, ENTAO O SOBRENOME FICA EM BRANCO
+                    MOVE WRK-NOME(1:19) TO WRK-FIRST-NAME
+                    MOVE SPACES TO WRK-LAST-NAME
+                ELSE
+       *> nao ha espaco (nome de uma palavra so): tudo vai pro
+       *> primeiro nome e o ultimo nome fica em branco
+                    MOVE WRK-NOME TO WRK-FIRST-NAME
+                END-IF
+            END-IF.
+
+        100-VALIDAR-DUPLICIDADE.
+       *> ABRE O MESTRE EM I-O PARA CONFERIR SE O NUMERO JA EXISTE. SE
+       *> O ARQUIVO AINDA NAO EXISTE (STATUS 35) CRIAMOS ELE VAZIO
+       *> ANTES DE ABRIR EM I-O, E NESSE CASO NUNCA HA DUPLICIDADE.
+            MOVE 'NAO' TO WRK-FUNCIONARIO-DUPLICADO.
+            OPEN I-O EMPLOYEE-MASTER.
+            IF WRK-MASTER-STATUS = '35'
+                OPEN OUTPUT EMPLOYEE-MASTER
+                CLOSE EMPLOYEE-MASTER
+                OPEN I-O EMPLOYEE-MASTER
+            END-IF.
+            MOVE WRK-EMP-NUMBER TO EMP-NUMBER.
+            READ EMPLOYEE-MASTER
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE 'SIM' TO WRK-FUNCIONARIO-DUPLICADO
+            END-READ.
+            CLOSE EMPLOYEE-MASTER.
+
+        200-GRAVAR-FUNCIONARIO.
+            OPEN I-O EMPLOYEE-MASTER.
+            MOVE WRK-EMP-NUMBER TO EMP-NUMBER.
+            MOVE WRK-NOME TO EMP-NOME.
+            MOVE WRK-FIRST-NAME TO EMP-FIRST-NAME.
+            MOVE WRK-LAST-NAME TO EMP-LAST-NAME.
+            MOVE EI-SALARIO TO EMP-SALARIO.
+            MOVE EI-DATA-ADMISSAO TO EMP-DATA-ADMISSAO.
+            WRITE EMPLOYEE-MASTER-REC
+                INVALID KEY
+                    DISPLAY 'ERRO AO GRAVAR FUNCIONARIO ' WRK-EMP-NUMBER
+                    MOVE 8 TO RETURN-CODE
+                NOT INVALID KEY
+                    DISPLAY 'FUNCIONARIO CADASTRADO SOB O NUMERO '
+                        WRK-EMP-NUMBER
+                    STRING 'FUNCIONARIO CADASTRADO SOB O NUMERO '
+                        WRK-EMP-NUMBER DELIMITED BY SIZE
+                        INTO WRK-AUDIT-MSG
+                    PERFORM 900-GRAVAR-AUDITORIA
+            END-WRITE.
+            CLOSE EMPLOYEE-MASTER.
+
+           COPY AUDITPRG REPLACING AUDITPRG-NOME-PROGRAMA BY 'PROG02'.
