@@ -3,24 +3,148 @@
       *>********************************************
       *> �REA DE COMENT�RIOS DO COBOL
       *> AUTOR TAYLOR
-      *> OBJETIVO TROCA DE FLUTUANTE . PARA VIRGULA.
+      *> OBJETIVO TROCA DE FLUTUANTE . PARA VIRGULA E HISTORICO
+      *>          DE SALARIOS POR FUNCIONARIO, LENDO O LOTE DE
+      *>          FUNCIONARIOS EM VEZ DE PEDIR OS DADOS NO CONSOLE
       *>********************************************
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *> LOTE DE FUNCIONARIOS A PROCESSAR, GERADO PELO AGENDADOR EM
+      *> VEZ DE DIGITADO NA HORA POR UM OPERADOR
+            SELECT EMPLOYEE-INPUT ASSIGN TO "data/EMPLOYEE.INPUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-INPUT-STATUS.
+      *> HISTORICO DE SALARIOS: UMA LINHA POR SALARIO ACEITO, COM A
+      *> DATA EM QUE PASSOU A VALER, PARA PODER RESPONDER "QUAL ERA O
+      *> SALARIO DESSE FUNCIONARIO EM TAL DATA" NO FUTURO
+            SELECT SALARY-HISTORY ASSIGN TO "data/SALARY.HISTORY"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-FILE-STATUS.
+       *> TRILHA DE AUDITORIA COMUM A TODOS OS PROGRAMAS DA FOLHA
+            SELECT AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-AUDIT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-INPUT.
+           COPY EMPREC.
+        FD  AUDIT-LOG.
+           COPY AUDITREC.
+        FD  SALARY-HISTORY.
+        01 SALARY-HISTORY-REC.
+           05 SH-EMP-NUMBER           PIC 9(6).
+           05 SH-DATA-EFETIVA.
+              10 SH-ANO               PIC 9(4).
+              10 SH-MES               PIC 9(2).
+              10 SH-DIA               PIC 9(2).
+           05 SH-SALARIO              PIC 9(6)V99.
+           05 SH-MOEDA                PIC X(3).
         WORKING-STORAGE SECTION.
+        77 WRK-EMP-NUMBER         PIC 9(6) VALUES ZEROS.
         77 WRK-NOME               PIC X(20) VALUES SPACES.
         *> O V AP�S OS PARENTESES REPRESENTA UMA CASA DECIMAL
         77 WRK-SALARIO            PIC 9(6)V99 VALUES ZEROS.
-        77 WRK-SALARIO-ED         PIC $ZZZ.ZZ9,99 VALUES ZEROS. 
+        *> CODIGO DA MOEDA DO PAGAMENTO: BRL PARA FOLHA DE FUNCIONARIOS
+        *> EM REAIS, USD PARA CONTRATADOS PAGOS EM DOLAR
+        77 WRK-MOEDA              PIC X(3) VALUES 'BRL'.
         *> Z SIGNIFIA INTEIROS POR�M CASO HOUVER ZEROS SER� REMOVIDO
-        *> O $ ESTABELECE UM PADR�O PARA A M�SCARA
+        *> O GNUCOBOL NAO SUPORTA SINAL DE MOEDA COM MAIS DE UM
+        *> CARACTERE NA PICTURE (CURRENCY SIGN 'R$'/'US$'), ENTAO O
+        *> LITERAL DA MOEDA E' ACRESCENTADO NA HORA DO DISPLAY
+        77 WRK-SALARIO-ED-BRL     PIC ZZZ.ZZ9,99 VALUES ZEROS.
+        77 WRK-SALARIO-ED-USD     PIC ZZZ.ZZ9,99 VALUES ZEROS.
+        01 WRK-DATA-ATUAL.
+           05 WRK-ANO             PIC 9(4).
+           05 WRK-MES             PIC 9(2).
+           05 WRK-DIA             PIC 9(2).
+        77 WRK-FILE-STATUS        PIC X(2) VALUES SPACES.
+        77 WRK-INPUT-STATUS       PIC X(2) VALUES SPACES.
+        77 WRK-FIM-ARQUIVO        PIC X(3) VALUES 'NAO'.
+      *> BASE, DESCONTO E LIQUIDO DO CALCULO DE FOLHA BRUTO -> LIQUIDO,
+      *> CALCULADOS PELO SUBPROGRAMA PAYCALC (TABELAS DE FAIXA DE
+      *> INSS/IRRF FICAM LA, PARA SEREM REAPROVEITADAS POR QUALQUER
+      *> OUTRO PROGRAMA DA FOLHA QUE PRECISE DO MESMO CALCULO)
+        77 WRK-DESCONTO-INSS      PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-DESCONTO-IRRF      PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-SALARIO-LIQUIDO    PIC 9(6)V99 VALUES ZEROS.
+           COPY AUDITWRK.
         PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
+        000-PRINCIPAL.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           OPEN INPUT EMPLOYEE-INPUT.
+           PERFORM UNTIL WRK-FIM-ARQUIVO = 'SIM'
+               READ EMPLOYEE-INPUT
+                   AT END
+                       MOVE 'SIM' TO WRK-FIM-ARQUIVO
+                   NOT AT END
+                       PERFORM 010-PROCESSAR-SALARIO
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE-INPUT.
+           STOP RUN.
+
+        010-PROCESSAR-SALARIO.
+           MOVE EI-EMP-NUMBER TO WRK-EMP-NUMBER.
+           MOVE EI-NOME TO WRK-NOME.
+           MOVE EI-SALARIO TO WRK-SALARIO.
+           MOVE EI-MOEDA TO WRK-MOEDA.
            DISPLAY 'NOME: 'WRK-NOME.
-           DISPLAY 'SALARIO 'WRK-SALARIO-ED.
-           STOP RUN.
\ No newline at end of file
+      *> O SALARIO VEM DE UM ARQUIVO TEXTO, ENTAO CONFERIMOS SE
+      *> CHEGOU PREENCHIDO COM DIGITOS ANTES DE USAR EM CONTAS
+           IF WRK-SALARIO NUMERIC
+               PERFORM 320-CALCULAR-FOLHA-LIQUIDA
+           ELSE
+               DISPLAY 'SALARIO COM DADOS NAO NUMERICOS IGNORADO'
+               MOVE 8 TO RETURN-CODE
+               MOVE 'SALARIO COM DADOS NAO NUMERICOS IGNORADO'
+                   TO WRK-AUDIT-MSG
+               PERFORM 900-GRAVAR-AUDITORIA
+           END-IF.
+
+        320-CALCULAR-FOLHA-LIQUIDA.
+           CALL 'PAYCALC' USING WRK-SALARIO WRK-MOEDA
+               WRK-DESCONTO-INSS WRK-DESCONTO-IRRF WRK-SALARIO-LIQUIDO.
+           EVALUATE WRK-MOEDA
+               WHEN 'USD'
+                   MOVE WRK-SALARIO TO WRK-SALARIO-ED-USD
+                   DISPLAY 'SALARIO BRUTO US$ ' WRK-SALARIO-ED-USD
+               WHEN OTHER
+                   MOVE WRK-SALARIO TO WRK-SALARIO-ED-BRL
+                   DISPLAY 'SALARIO BRUTO R$ ' WRK-SALARIO-ED-BRL
+                   MOVE WRK-DESCONTO-INSS TO WRK-SALARIO-ED-BRL
+                   DISPLAY 'DESCONTO INSS R$ ' WRK-SALARIO-ED-BRL
+                   MOVE WRK-DESCONTO-IRRF TO WRK-SALARIO-ED-BRL
+                   DISPLAY 'DESCONTO IRRF R$ ' WRK-SALARIO-ED-BRL
+           END-EVALUATE.
+           IF WRK-MOEDA = 'USD'
+               MOVE WRK-SALARIO-LIQUIDO TO WRK-SALARIO-ED-USD
+               DISPLAY 'SALARIO LIQUIDO US$ ' WRK-SALARIO-ED-USD
+           ELSE
+               MOVE WRK-SALARIO-LIQUIDO TO WRK-SALARIO-ED-BRL
+               DISPLAY 'SALARIO LIQUIDO R$ ' WRK-SALARIO-ED-BRL
+           END-IF.
+           PERFORM 300-GRAVAR-HISTORICO-SALARIO.
+
+        300-GRAVAR-HISTORICO-SALARIO.
+           OPEN EXTEND SALARY-HISTORY.
+           IF WRK-FILE-STATUS = '05' OR WRK-FILE-STATUS = '35'
+               OPEN OUTPUT SALARY-HISTORY
+           END-IF.
+           MOVE WRK-EMP-NUMBER TO SH-EMP-NUMBER.
+           MOVE WRK-ANO TO SH-ANO.
+           MOVE WRK-MES TO SH-MES.
+           MOVE WRK-DIA TO SH-DIA.
+           MOVE WRK-SALARIO TO SH-SALARIO.
+           MOVE WRK-MOEDA TO SH-MOEDA.
+           WRITE SALARY-HISTORY-REC.
+           CLOSE SALARY-HISTORY.
+           STRING 'SALARIO HISTORICO GRAVADO FUNCIONARIO '
+               WRK-EMP-NUMBER ' MOEDA ' WRK-MOEDA DELIMITED BY SIZE
+               INTO WRK-AUDIT-MSG.
+           PERFORM 900-GRAVAR-AUDITORIA.
+
+           COPY AUDITPRG REPLACING AUDITPRG-NOME-PROGRAMA BY 'PROG04'.
