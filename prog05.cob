@@ -1,29 +1,105 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. PROG05.
+      *>********************************************
+      *> AREA DE COMENTARIOS DO COBOL
+      *> AUTOR TAYLOR
+      *> OBJETIVO DEMONSTRAR AS OPERACOES ARITMETICAS BASICAS SOBRE OS
+      *>          DOIS NUMEROS DE CADA FUNCIONARIO DO LOTE, LENDO DO
+      *>          ARQUIVO DE ENTRADA EM VEZ DE PEDIR NO CONSOLE
+      *>********************************************
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *> LOTE DE FUNCIONARIOS A PROCESSAR, GERADO PELO AGENDADOR EM
+      *> VEZ DE DIGITADO NA HORA POR UM OPERADOR
+            SELECT EMPLOYEE-INPUT ASSIGN TO "data/EMPLOYEE.INPUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-FILE-STATUS.
+      *> TRILHA DE AUDITORIA COMUM A TODOS OS PROGRAMAS DA FOLHA
+            SELECT AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-AUDIT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-INPUT.
+           COPY EMPREC.
+        FD  AUDIT-LOG.
+           COPY AUDITREC.
         WORKING-STORAGE SECTION.
         77 WRK-NUM1               PIC 9(02) VALUES ZEROS.
         77 WRK-NUM2               PIC 9(02) VALUES ZEROS.
         77 WRK-RESUL              PIC 9(04) VALUES ZEROS.
         77 WRK-RESTO              PIC 9(02) VALUES ZEROS.
+        77 WRK-FILE-STATUS        PIC X(2) VALUES SPACES.
+        77 WRK-FIM-ARQUIVO        PIC X(3) VALUES 'NAO'.
+           COPY AUDITWRK.
         PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           *> add é equivalente a soma.
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
+        000-PRINCIPAL.
+            OPEN INPUT EMPLOYEE-INPUT.
+            IF WRK-FILE-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR EMPLOYEE.INPUT, FILE STATUS '
+                    WRK-FILE-STATUS
+                MOVE 8 TO RETURN-CODE
+                STRING 'ERRO AO ABRIR EMPLOYEE.INPUT, FILE STATUS '
+                    WRK-FILE-STATUS DELIMITED BY SIZE INTO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            ELSE
+                PERFORM UNTIL WRK-FIM-ARQUIVO = 'SIM'
+                    READ EMPLOYEE-INPUT
+                        AT END
+                            MOVE 'SIM' TO WRK-FIM-ARQUIVO
+                        NOT AT END
+                            PERFORM 010-PROCESSAR-NUMEROS
+                    END-READ
+                END-PERFORM
+                CLOSE EMPLOYEE-INPUT
+            END-IF.
+            STOP RUN.
+
+        010-PROCESSAR-NUMEROS.
+            MOVE EI-NUM1 TO WRK-NUM1.
+            MOVE EI-NUM2 TO WRK-NUM2.
+            MOVE ZEROS TO WRK-RESUL WRK-RESTO.
+      *> OS DOIS CAMPOS VEM DE UM ARQUIVO TEXTO, ENTAO CONFERIMOS SE
+      *> REALMENTE CHEGARAM PREENCHIDOS COM DIGITOS ANTES DE USAR EM
+      *> CONTAS, EM VEZ DE DEIXAR O COMPUTE/DIVIDE ESTOURAR
+            IF WRK-NUM1 NUMERIC AND WRK-NUM2 NUMERIC
+                PERFORM 020-CALCULAR-OPERACOES
+            ELSE
+                DISPLAY "REGISTRO COM DADOS NAO NUMERICOS IGNORADO"
+                MOVE 8 TO RETURN-CODE
+                MOVE 'REGISTRO COM DADOS NAO NUMERICOS IGNORADO'
+                    TO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            END-IF.
+
+        020-CALCULAR-OPERACOES.
+           *> add e equivalente a soma.
+            ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
             DISPLAY "RESULTADO ADD: " WRK-RESUL.
-           *> subtract é equivalente a subtração.
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
+           *> subtract e equivalente a subtracao.
+            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
             DISPLAY "RESULTADO SUBTRACT: " WRK-RESUL.
-           *> divide é equivalente a divisão.
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING  WRK-RESUL REMAINDER WRK-RESTO.
-            DISPLAY "RESULTADO DIVIDE: "  WRK-RESUL.
-            DISPLAY "RESULTADO RESTO: "  WRK-RESTO.
-           *> multiply é equivalente a multipicação
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
+           *> divide e equivalente a divisao. WRK-NUM2 e o divisor, e
+           *> vem do lote de entrada, entao pode chegar zerado
+            IF WRK-NUM2 = ZERO
+                DISPLAY "RESULTADO DIVIDE: DIVISOR ZERO, IGNORADO"
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                    REMAINDER WRK-RESTO
+                DISPLAY "RESULTADO DIVIDE: "  WRK-RESUL
+                DISPLAY "RESULTADO RESTO: "  WRK-RESTO
+            END-IF.
+           *> multiply e equivalente a multiplicacao
+            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
             DISPLAY "RESULTADO MULTIPLICACAO: " WRK-RESUL.
-           *> RESOLVE EXPRESSÕES COMPLETAS
-           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
+           *> RESOLVE EXPRESSOES COMPLETAS
+            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
             DISPLAY "RESULTADO DA MEDIA: " WRK-RESUL.
-           STOP RUN.
\ No newline at end of file
+            STRING 'OPERACOES CALCULADAS PARA ' WRK-NUM1
+                ' E ' WRK-NUM2 DELIMITED BY SIZE
+                INTO WRK-AUDIT-MSG.
+            PERFORM 900-GRAVAR-AUDITORIA.
+
+           COPY AUDITPRG REPLACING AUDITPRG-NOME-PROGRAMA BY 'PROG05'.
