@@ -0,0 +1,88 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PROG06.
+       *>********************************************
+       *> ?REA DE COMENT?RIOS DO COBOL
+       *> AUTOR = TAYLOR
+       *> OBJETIVO = REGISTRO DE FOLHA DE PAGAMENTO, SOMANDO O TOTAL
+       *>            GERAL E OS SUBTOTAIS POR DEPARTAMENTO
+       *>********************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+       *> LOTE DE SALARIOS A PROCESSAR, UM REGISTRO POR FUNCIONARIO,
+       *> ORDENADO POR DEPARTAMENTO PARA PERMITIR A QUEBRA DE CONTROLE
+            SELECT PAYROLL-BATCH ASSIGN TO "data/PAYROLL.BATCH"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-FILE-STATUS.
+       *> TRILHA DE AUDITORIA COMUM A TODOS OS PROGRAMAS DA FOLHA
+            SELECT AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  PAYROLL-BATCH.
+           COPY PAYBATCH.
+        FD  AUDIT-LOG.
+           COPY AUDITREC.
+        WORKING-STORAGE SECTION.
+        77 WRK-FILE-STATUS        PIC X(2) VALUES SPACES.
+        77 WRK-FIM-ARQUIVO        PIC X(3) VALUES 'NAO'.
+        77 WRK-DEPTO-ATUAL        PIC X(4) VALUES SPACES.
+        77 WRK-SUBTOTAL-DEPTO     PIC 9(8)V99 VALUES ZEROS.
+        77 WRK-TOTAL-GERAL        PIC 9(8)V99 VALUES ZEROS.
+           COPY AUDITWRK.
+        PROCEDURE DIVISION.
+        000-PRINCIPAL.
+            OPEN INPUT PAYROLL-BATCH.
+            IF WRK-FILE-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR PAYROLL.BATCH, FILE STATUS '
+                    WRK-FILE-STATUS
+                MOVE 8 TO RETURN-CODE
+                STRING 'ERRO AO ABRIR PAYROLL.BATCH, FILE STATUS '
+                    WRK-FILE-STATUS DELIMITED BY SIZE INTO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            ELSE
+                PERFORM 400-LER-PROXIMO-REGISTRO
+                IF WRK-FIM-ARQUIVO NOT = 'SIM'
+                    MOVE PB-DEPARTAMENTO TO WRK-DEPTO-ATUAL
+                END-IF
+                PERFORM UNTIL WRK-FIM-ARQUIVO = 'SIM'
+                    PERFORM 300-PROCESSAR-REGISTRO
+                    PERFORM 400-LER-PROXIMO-REGISTRO
+                END-PERFORM
+                IF WRK-DEPTO-ATUAL NOT = SPACES
+                    PERFORM 500-FECHAR-DEPARTAMENTO-ATUAL
+                END-IF
+                DISPLAY 'TOTAL GERAL DA FOLHA: ' WRK-TOTAL-GERAL
+                CLOSE PAYROLL-BATCH
+                STRING 'REGISTRO DE FOLHA GERADO, TOTAL GERAL '
+                    WRK-TOTAL-GERAL DELIMITED BY SIZE
+                    INTO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            END-IF.
+            STOP RUN.
+
+        300-PROCESSAR-REGISTRO.
+       *> QUEBRA DE CONTROLE: AO MUDAR DE DEPARTAMENTO, FECHA O
+       *> SUBTOTAL DO ANTERIOR ANTES DE COMECAR A ACUMULAR O PROXIMO
+            IF PB-DEPARTAMENTO NOT = WRK-DEPTO-ATUAL
+                PERFORM 500-FECHAR-DEPARTAMENTO-ATUAL
+                MOVE PB-DEPARTAMENTO TO WRK-DEPTO-ATUAL
+            END-IF.
+       *> MESMO PADRAO DE ADD USADO NA SOMA SIMPLES DO PROG05, SO QUE
+       *> ACUMULANDO O LOTE INTEIRO EM VEZ DE DOIS NUMEROS DIGITADOS
+            ADD PB-SALARIO TO WRK-SUBTOTAL-DEPTO.
+            ADD PB-SALARIO TO WRK-TOTAL-GERAL.
+
+        400-LER-PROXIMO-REGISTRO.
+            READ PAYROLL-BATCH
+                AT END
+                    MOVE 'SIM' TO WRK-FIM-ARQUIVO
+            END-READ.
+
+        500-FECHAR-DEPARTAMENTO-ATUAL.
+            DISPLAY 'SUBTOTAL DEPARTAMENTO ' WRK-DEPTO-ATUAL ': '
+                WRK-SUBTOTAL-DEPTO.
+            MOVE ZEROS TO WRK-SUBTOTAL-DEPTO.
+
+           COPY AUDITPRG REPLACING AUDITPRG-NOME-PROGRAMA BY 'PROG06'.
