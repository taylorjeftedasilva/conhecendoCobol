@@ -0,0 +1,119 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PROG19.
+       *>********************************************
+       *> AREA DE COMENTARIOS DO COBOL
+       *> AUTOR = TAYLOR
+       *> OBJETIVO = CALCULAR O PAGAMENTO BRUTO DE UM LOTE DE CARTAO
+       *>            DE PONTO (HORAS NORMAIS + HORA EXTRA COM
+       *>            MULTIPLICADOR), REAPROVEITANDO O MESMO PADRAO DE
+       *>            ADD/MULTIPLY DO PROG05, SO QUE SOBRE DADOS REAIS
+       *>            DE FOLHA EM VEZ DE DOIS NUMEROS DIGITADOS
+       *>********************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+       *> LOTE DE CARTAO DE PONTO A PROCESSAR, UM REGISTRO POR
+       *> FUNCIONARIO, GERADO PELO AGENDADOR EM VEZ DE DIGITADO NA
+       *> HORA POR UM OPERADOR
+            SELECT TIMESHEET-BATCH ASSIGN TO "data/TIMESHEET.BATCH"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-FILE-STATUS.
+       *> TRILHA DE AUDITORIA COMUM A TODOS OS PROGRAMAS DA FOLHA
+            SELECT AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  TIMESHEET-BATCH.
+        01 TIMESHEET-BATCH-REC.
+           05 TS-EMP-NUMBER           PIC 9(6).
+           05 TS-HORAS-NORMAIS        PIC 9(3)V99.
+           05 TS-HORAS-EXTRAS         PIC 9(3)V99.
+           05 TS-VALOR-HORA           PIC 9(4)V99.
+           05 TS-MULTIPLICADOR-EXTRA  PIC 9(1)V99.
+        FD  AUDIT-LOG.
+           COPY AUDITREC.
+        WORKING-STORAGE SECTION.
+        77 WRK-EMP-NUMBER          PIC 9(6) VALUES ZEROS.
+        77 WRK-HORAS-NORMAIS       PIC 9(3)V99 VALUES ZEROS.
+        77 WRK-HORAS-EXTRAS        PIC 9(3)V99 VALUES ZEROS.
+        77 WRK-VALOR-HORA          PIC 9(4)V99 VALUES ZEROS.
+        77 WRK-MULTIPLICADOR-EXTRA PIC 9(1)V99 VALUES ZEROS.
+        77 WRK-PAGAMENTO-NORMAL    PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-PREMIO-BASE         PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-PREMIO-EXTRA        PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-PAGAMENTO-BRUTO     PIC 9(7)V99 VALUES ZEROS.
+        77 WRK-FILE-STATUS         PIC X(2) VALUES SPACES.
+        77 WRK-FIM-ARQUIVO         PIC X(3) VALUES 'NAO'.
+           COPY AUDITWRK.
+        PROCEDURE DIVISION.
+        000-PRINCIPAL.
+            OPEN INPUT TIMESHEET-BATCH.
+            IF WRK-FILE-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR TIMESHEET.BATCH, FILE STATUS '
+                    WRK-FILE-STATUS
+                MOVE 8 TO RETURN-CODE
+                STRING 'ERRO AO ABRIR TIMESHEET.BATCH, FILE STATUS '
+                    WRK-FILE-STATUS DELIMITED BY SIZE INTO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            ELSE
+                PERFORM UNTIL WRK-FIM-ARQUIVO = 'SIM'
+                    READ TIMESHEET-BATCH
+                        AT END
+                            MOVE 'SIM' TO WRK-FIM-ARQUIVO
+                        NOT AT END
+                            PERFORM 010-PROCESSAR-CARTAO-PONTO
+                    END-READ
+                END-PERFORM
+                CLOSE TIMESHEET-BATCH
+            END-IF.
+            STOP RUN.
+
+        010-PROCESSAR-CARTAO-PONTO.
+            MOVE TS-EMP-NUMBER TO WRK-EMP-NUMBER.
+            MOVE TS-HORAS-NORMAIS TO WRK-HORAS-NORMAIS.
+            MOVE TS-HORAS-EXTRAS TO WRK-HORAS-EXTRAS.
+            MOVE TS-VALOR-HORA TO WRK-VALOR-HORA.
+            MOVE TS-MULTIPLICADOR-EXTRA TO WRK-MULTIPLICADOR-EXTRA.
+            DISPLAY 'CARTAO DE PONTO FUNCIONARIO ' WRK-EMP-NUMBER.
+       *> OS CAMPOS VEM DE UM ARQUIVO TEXTO, ENTAO CONFERIMOS SE
+       *> REALMENTE CHEGARAM PREENCHIDOS COM DIGITOS ANTES DE USAR EM
+       *> CONTAS, EM VEZ DE DEIXAR O MULTIPLY/ADD ESTOURAR
+            IF WRK-HORAS-NORMAIS NUMERIC AND WRK-HORAS-EXTRAS NUMERIC
+                    AND WRK-VALOR-HORA NUMERIC
+                    AND WRK-MULTIPLICADOR-EXTRA NUMERIC
+                PERFORM 020-CALCULAR-PAGAMENTO
+            ELSE
+                DISPLAY 'CARTAO DE PONTO COM DADOS NAO NUMERICOS '
+                    'IGNORADO'
+                MOVE 8 TO RETURN-CODE
+                MOVE SPACES TO WRK-AUDIT-MSG
+                STRING 'CARTAO DE PONTO FUNCIONARIO ' WRK-EMP-NUMBER
+                    ' DADOS NAO NUMERICOS'
+                    DELIMITED BY SIZE INTO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            END-IF.
+
+        020-CALCULAR-PAGAMENTO.
+       *> PAGAMENTO NORMAL = HORAS NORMAIS * VALOR HORA
+            MULTIPLY WRK-VALOR-HORA BY WRK-HORAS-NORMAIS
+                GIVING WRK-PAGAMENTO-NORMAL.
+            DISPLAY 'PAGAMENTO NORMAL: ' WRK-PAGAMENTO-NORMAL.
+       *> PREMIO DE HORA EXTRA = HORAS EXTRAS * VALOR HORA *
+       *> MULTIPLICADOR (EX: 1,50 PARA 50% DE ACRESCIMO)
+            MULTIPLY WRK-VALOR-HORA BY WRK-HORAS-EXTRAS
+                GIVING WRK-PREMIO-BASE.
+            MULTIPLY WRK-PREMIO-BASE BY WRK-MULTIPLICADOR-EXTRA
+                GIVING WRK-PREMIO-EXTRA.
+            DISPLAY 'PREMIO DE HORA EXTRA: ' WRK-PREMIO-EXTRA.
+       *> PAGAMENTO BRUTO = PAGAMENTO NORMAL + PREMIO DE HORA EXTRA
+            ADD WRK-PAGAMENTO-NORMAL WRK-PREMIO-EXTRA
+                GIVING WRK-PAGAMENTO-BRUTO.
+            DISPLAY 'PAGAMENTO BRUTO: ' WRK-PAGAMENTO-BRUTO.
+            MOVE SPACES TO WRK-AUDIT-MSG.
+            STRING 'CARTAO DE PONTO FUNCIONARIO ' WRK-EMP-NUMBER
+                ' PAGAMENTO BRUTO ' WRK-PAGAMENTO-BRUTO
+                DELIMITED BY SIZE INTO WRK-AUDIT-MSG.
+            PERFORM 900-GRAVAR-AUDITORIA.
+
+           COPY AUDITPRG REPLACING AUDITPRG-NOME-PROGRAMA BY 'PROG19'.
