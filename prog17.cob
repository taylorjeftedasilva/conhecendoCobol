@@ -0,0 +1,182 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PROG17.
+      *>********************************************
+      *> AREA DE COMENTARIOS DO COBOL
+      *> AUTOR TAYLOR
+      *> OBJETIVO GERAR O HOLERITE (CONTRACHEQUE) DE CADA
+      *>          FUNCIONARIO DO LOTE, COM O CALCULO DE FOLHA
+      *>          BRUTO -> LIQUIDO DO PAYCALC, EM UM ARQUIVO DE
+      *>          IMPRESSAO
+      *>********************************************
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *> MESMO LOTE DE FUNCIONARIOS LIDO PELO PROG04
+            SELECT EMPLOYEE-INPUT ASSIGN TO "data/EMPLOYEE.INPUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-INPUT-STATUS.
+      *> ARQUIVO DE IMPRESSAO COM UM HOLERITE POR FUNCIONARIO
+            SELECT PAYSTUB-PRINT ASSIGN TO "data/PAYSTUB.PRINT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-PRINT-STATUS.
+      *> TRILHA DE AUDITORIA COMUM A TODOS OS PROGRAMAS DA FOLHA
+            SELECT AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-INPUT.
+           COPY EMPREC.
+        FD  PAYSTUB-PRINT.
+        01 PAYSTUB-LINHA             PIC X(80).
+        FD  AUDIT-LOG.
+           COPY AUDITREC.
+        WORKING-STORAGE SECTION.
+        77 WRK-EMP-NUMBER         PIC 9(6) VALUES ZEROS.
+        77 WRK-NOME               PIC X(20) VALUES SPACES.
+        77 WRK-SALARIO            PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-MOEDA              PIC X(3) VALUES 'BRL'.
+        77 WRK-DESCONTO-INSS      PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-DESCONTO-IRRF      PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-SALARIO-LIQUIDO    PIC 9(6)V99 VALUES ZEROS.
+      *> EDICAO DOS VALORES MONETARIOS NO HOLERITE, MESMA TECNICA DO
+      *> PROG04 (SINAL DA MOEDA ACRESCENTADO NA HORA DE MONTAR A LINHA)
+        77 WRK-SALARIO-ED         PIC ZZZ.ZZ9,99 VALUES ZEROS.
+        77 WRK-INSS-ED            PIC ZZZ.ZZ9,99 VALUES ZEROS.
+        77 WRK-IRRF-ED            PIC ZZZ.ZZ9,99 VALUES ZEROS.
+        77 WRK-LIQUIDO-ED         PIC ZZZ.ZZ9,99 VALUES ZEROS.
+        77 WRK-EMP-NUMBER-ED      PIC ZZZZZ9 VALUES ZEROS.
+      *> DATA DE EMISSAO DO HOLERITE, VALIDADA E FORMATADA PELO
+      *> DATEUTIL, MESMO PADRAO JA USADO PELO PROG03
+        01 WRK-DATA-ATUAL.
+           05 WRK-ANO             PIC 9(4).
+           05 WRK-MES             PIC 9(2).
+           05 WRK-DIA             PIC 9(2).
+        77 WRK-DATA-VALIDA        PIC X(3) VALUES SPACES.
+        77 WRK-DATA-FORMATADA     PIC X(10) VALUES SPACES.
+        77 WRK-FORMATO-DATA       PIC X(8) VALUES 'DDMMAAAA'.
+      *> WRK-DATA-ATUAL JA VEM PRONTA DO ACCEPT, ENTAO O DATEUTIL
+      *> NAO PRECISA QUEBRAR NENHUMA ENTRADA ALTERNATIVA
+        77 WRK-DATA-ENTRADA       PIC X(10) VALUES SPACES.
+        77 WRK-FORMATO-ENTRADA    PIC X(8) VALUES 'AAAAMMDD'.
+        77 WRK-INPUT-STATUS       PIC X(2) VALUES SPACES.
+        77 WRK-PRINT-STATUS       PIC X(2) VALUES SPACES.
+        77 WRK-FIM-ARQUIVO        PIC X(3) VALUES 'NAO'.
+           COPY AUDITWRK.
+        PROCEDURE DIVISION.
+        000-PRINCIPAL.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           CALL 'DATEUTIL' USING WRK-DATA-ATUAL WRK-DATA-VALIDA
+               WRK-DATA-FORMATADA WRK-FORMATO-DATA
+               WRK-DATA-ENTRADA WRK-FORMATO-ENTRADA.
+           OPEN INPUT EMPLOYEE-INPUT.
+           IF WRK-INPUT-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EMPLOYEE.INPUT, FILE STATUS '
+                   WRK-INPUT-STATUS
+               MOVE 8 TO RETURN-CODE
+               STRING 'ERRO AO ABRIR EMPLOYEE.INPUT, FILE STATUS '
+                   WRK-INPUT-STATUS DELIMITED BY SIZE INTO WRK-AUDIT-MSG
+               PERFORM 900-GRAVAR-AUDITORIA
+           ELSE
+               OPEN OUTPUT PAYSTUB-PRINT
+               PERFORM UNTIL WRK-FIM-ARQUIVO = 'SIM'
+                   READ EMPLOYEE-INPUT
+                       AT END
+                           MOVE 'SIM' TO WRK-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM 010-PROCESSAR-HOLERITE
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-INPUT
+               CLOSE PAYSTUB-PRINT
+               MOVE 'HOLERITES GERADOS EM data/PAYSTUB.PRINT'
+                   TO WRK-AUDIT-MSG
+               PERFORM 900-GRAVAR-AUDITORIA
+           END-IF.
+           STOP RUN.
+
+        010-PROCESSAR-HOLERITE.
+           MOVE EI-EMP-NUMBER TO WRK-EMP-NUMBER.
+           MOVE EI-NOME TO WRK-NOME.
+           MOVE EI-SALARIO TO WRK-SALARIO.
+           MOVE EI-MOEDA TO WRK-MOEDA.
+      *> O SALARIO VEM DE UM ARQUIVO TEXTO, ENTAO CONFERIMOS SE
+      *> CHEGOU PREENCHIDO COM DIGITOS ANTES DE USAR EM CONTAS
+           IF WRK-SALARIO NUMERIC
+               CALL 'PAYCALC' USING WRK-SALARIO WRK-MOEDA
+                   WRK-DESCONTO-INSS WRK-DESCONTO-IRRF
+                   WRK-SALARIO-LIQUIDO
+               PERFORM 020-IMPRIMIR-HOLERITE
+           ELSE
+               DISPLAY 'SALARIO COM DADOS NAO NUMERICOS IGNORADO'
+               MOVE 8 TO RETURN-CODE
+               MOVE 'SALARIO COM DADOS NAO NUMERICOS IGNORADO'
+                   TO WRK-AUDIT-MSG
+               PERFORM 900-GRAVAR-AUDITORIA
+           END-IF.
+
+        020-IMPRIMIR-HOLERITE.
+           MOVE WRK-EMP-NUMBER TO WRK-EMP-NUMBER-ED.
+           MOVE SPACES TO PAYSTUB-LINHA.
+           STRING '====================================='
+               '=================================='
+               DELIMITED BY SIZE INTO PAYSTUB-LINHA.
+           WRITE PAYSTUB-LINHA.
+           MOVE SPACES TO PAYSTUB-LINHA.
+           STRING 'HOLERITE - EMISSAO ' WRK-DATA-FORMATADA
+               DELIMITED BY SIZE INTO PAYSTUB-LINHA.
+           WRITE PAYSTUB-LINHA.
+           MOVE SPACES TO PAYSTUB-LINHA.
+           STRING 'FUNCIONARIO ' WRK-EMP-NUMBER-ED ' ' WRK-NOME
+               DELIMITED BY SIZE INTO PAYSTUB-LINHA.
+           WRITE PAYSTUB-LINHA.
+           EVALUATE WRK-MOEDA
+               WHEN 'USD'
+                   MOVE WRK-SALARIO TO WRK-SALARIO-ED
+                   MOVE SPACES TO PAYSTUB-LINHA
+                   STRING 'SALARIO BRUTO ......... US$ '
+                       WRK-SALARIO-ED DELIMITED BY SIZE
+                       INTO PAYSTUB-LINHA
+                   WRITE PAYSTUB-LINHA
+                   MOVE SPACES TO PAYSTUB-LINHA
+                   STRING 'SEM DESCONTOS DE INSS/IRRF '
+                       '(PAGAMENTO EM CONTRATO)'
+                       DELIMITED BY SIZE INTO PAYSTUB-LINHA
+                   WRITE PAYSTUB-LINHA
+               WHEN OTHER
+                   MOVE WRK-SALARIO TO WRK-SALARIO-ED
+                   MOVE SPACES TO PAYSTUB-LINHA
+                   STRING 'SALARIO BRUTO ......... R$ '
+                       WRK-SALARIO-ED DELIMITED BY SIZE
+                       INTO PAYSTUB-LINHA
+                   WRITE PAYSTUB-LINHA
+                   MOVE WRK-DESCONTO-INSS TO WRK-INSS-ED
+                   MOVE SPACES TO PAYSTUB-LINHA
+                   STRING 'DESCONTO INSS ......... R$ '
+                       WRK-INSS-ED DELIMITED BY SIZE
+                       INTO PAYSTUB-LINHA
+                   WRITE PAYSTUB-LINHA
+                   MOVE WRK-DESCONTO-IRRF TO WRK-IRRF-ED
+                   MOVE SPACES TO PAYSTUB-LINHA
+                   STRING 'DESCONTO IRRF ......... R$ '
+                       WRK-IRRF-ED DELIMITED BY SIZE
+                       INTO PAYSTUB-LINHA
+                   WRITE PAYSTUB-LINHA
+           END-EVALUATE.
+           MOVE WRK-SALARIO-LIQUIDO TO WRK-LIQUIDO-ED.
+           MOVE SPACES TO PAYSTUB-LINHA.
+           IF WRK-MOEDA = 'USD'
+               STRING 'SALARIO LIQUIDO ....... US$ ' WRK-LIQUIDO-ED
+                   DELIMITED BY SIZE INTO PAYSTUB-LINHA
+           ELSE
+               STRING 'SALARIO LIQUIDO ....... R$ ' WRK-LIQUIDO-ED
+                   DELIMITED BY SIZE INTO PAYSTUB-LINHA
+           END-IF.
+           WRITE PAYSTUB-LINHA.
+           MOVE SPACES TO PAYSTUB-LINHA.
+           WRITE PAYSTUB-LINHA.
+
+           COPY AUDITPRG REPLACING AUDITPRG-NOME-PROGRAMA BY 'PROG17'.
