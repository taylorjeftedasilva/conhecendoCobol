@@ -0,0 +1,105 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PAYCALC.
+      *>**************************************************
+      *> AREA DE COMENTARIOS DO COBOL
+      *> AUTOR = TAYLOR
+      *> OBJETIVO = ROTINA COMUM DE CALCULO DE FOLHA BRUTO -> LIQUIDO
+      *>            (DESCONTOS PROGRESSIVOS DE INSS E IRRF), USADA
+      *>            PELO PROG04 E POR QUALQUER OUTRO PROGRAMA DA FOLHA
+      *>            QUE PRECISE DO MESMO CALCULO SEM REPETIR AS
+      *>            TABELAS DE FAIXA
+      *>**************************************************
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        77 WRK-INDICE-FAIXA       PIC 9(2) VALUES ZEROS.
+        77 WRK-BASE-INSS          PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-BASE-IRRF          PIC 9(6)V99 VALUES ZEROS.
+      *> CADA FILLER E UMA FAIXA: 6+2 DIGITOS DO LIMITE, 2+2 DA
+      *> ALIQUOTA E 4+2 DA PARCELA A DEDUZIR, NAQUELA ORDEM
+        01 WRK-TABELA-INSS-DADOS.
+           05 FILLER PIC X(18) VALUE '001412000750000000'.
+           05 FILLER PIC X(18) VALUE '002666680900002118'.
+           05 FILLER PIC X(18) VALUE '004000031200010118'.
+           05 FILLER PIC X(18) VALUE '007786021400018118'.
+        01 WRK-TABELA-INSS REDEFINES WRK-TABELA-INSS-DADOS.
+           05 WRK-FAIXA-INSS OCCURS 4 TIMES.
+              10 WRK-LIMITE-INSS     PIC 9(6)V99.
+              10 WRK-ALIQUOTA-INSS   PIC 9(2)V99.
+              10 WRK-PARCELA-INSS    PIC 9(4)V99.
+      *> TABELA PROGRESSIVA DE IRRF, JA CALCULADA SOBRE A BASE DEPOIS
+      *> DE DESCONTADO O INSS
+        01 WRK-TABELA-IRRF-DADOS.
+           05 FILLER PIC X(18) VALUE '002259200000000000'.
+           05 FILLER PIC X(18) VALUE '002826650750016944'.
+           05 FILLER PIC X(18) VALUE '003751051500038144'.
+           05 FILLER PIC X(18) VALUE '004664682250066277'.
+           05 FILLER PIC X(18) VALUE '099999992750089600'.
+        01 WRK-TABELA-IRRF REDEFINES WRK-TABELA-IRRF-DADOS.
+           05 WRK-FAIXA-IRRF OCCURS 5 TIMES.
+              10 WRK-LIMITE-IRRF     PIC 9(6)V99.
+              10 WRK-ALIQUOTA-IRRF   PIC 9(2)V99.
+              10 WRK-PARCELA-IRRF    PIC 9(4)V99.
+        LINKAGE SECTION.
+        01 LK-SALARIO-BRUTO       PIC 9(6)V99.
+        01 LK-MOEDA               PIC X(3).
+        01 LK-DESCONTO-INSS       PIC 9(6)V99.
+        01 LK-DESCONTO-IRRF       PIC 9(6)V99.
+        01 LK-SALARIO-LIQUIDO     PIC 9(6)V99.
+        PROCEDURE DIVISION USING LK-SALARIO-BRUTO LK-MOEDA
+                LK-DESCONTO-INSS LK-DESCONTO-IRRF LK-SALARIO-LIQUIDO.
+        000-PRINCIPAL.
+            EVALUATE LK-MOEDA
+                WHEN 'USD'
+      *> CONTRATADOS PAGOS EM DOLAR NAO SAO CLT E NAO SOFREM OS
+      *> DESCONTOS DE INSS/IRRF DESTA FOLHA
+                    MOVE ZEROS TO LK-DESCONTO-INSS LK-DESCONTO-IRRF
+                    MOVE LK-SALARIO-BRUTO TO LK-SALARIO-LIQUIDO
+                WHEN OTHER
+                    PERFORM 100-CALCULAR-INSS
+                    PERFORM 200-CALCULAR-IRRF
+                    COMPUTE LK-SALARIO-LIQUIDO =
+                        LK-SALARIO-BRUTO - LK-DESCONTO-INSS
+                            - LK-DESCONTO-IRRF
+            END-EVALUATE.
+            GOBACK.
+
+        100-CALCULAR-INSS.
+      *> O TETO DO INSS (LIMITE DA ULTIMA FAIXA) LIMITA A BASE DE
+      *> CALCULO MESMO QUANDO O SALARIO BRUTO E MAIOR QUE ELE
+            IF LK-SALARIO-BRUTO > WRK-LIMITE-INSS(4)
+                MOVE WRK-LIMITE-INSS(4) TO WRK-BASE-INSS
+            ELSE
+                MOVE LK-SALARIO-BRUTO TO WRK-BASE-INSS
+            END-IF.
+            PERFORM VARYING WRK-INDICE-FAIXA FROM 1 BY 1
+                    UNTIL WRK-BASE-INSS <=
+                        WRK-LIMITE-INSS(WRK-INDICE-FAIXA)
+                CONTINUE
+            END-PERFORM.
+            COMPUTE LK-DESCONTO-INSS ROUNDED =
+                WRK-BASE-INSS *
+                    WRK-ALIQUOTA-INSS(WRK-INDICE-FAIXA) / 100
+                    - WRK-PARCELA-INSS(WRK-INDICE-FAIXA).
+
+        200-CALCULAR-IRRF.
+            COMPUTE WRK-BASE-IRRF = LK-SALARIO-BRUTO - LK-DESCONTO-INSS.
+      *> O TETO DA ULTIMA FAIXA TAMBEM LIMITA A BASE DE CALCULO AQUI,
+      *> DO MESMO JEITO QUE EM 100-CALCULAR-INSS, PARA NAO EMPURRAR O
+      *> INDICE DA FAIXA PARA FORA DA TABELA QUANDO O SALARIO BRUTO
+      *> FOR MAIOR QUE O TETO
+            IF WRK-BASE-IRRF > WRK-LIMITE-IRRF(5)
+                MOVE WRK-LIMITE-IRRF(5) TO WRK-BASE-IRRF
+            END-IF.
+            PERFORM VARYING WRK-INDICE-FAIXA FROM 1 BY 1
+                    UNTIL WRK-BASE-IRRF <=
+                        WRK-LIMITE-IRRF(WRK-INDICE-FAIXA)
+                CONTINUE
+            END-PERFORM.
+            COMPUTE LK-DESCONTO-IRRF ROUNDED =
+                WRK-BASE-IRRF *
+                    WRK-ALIQUOTA-IRRF(WRK-INDICE-FAIXA) / 100
+                    - WRK-PARCELA-IRRF(WRK-INDICE-FAIXA).
+            IF LK-DESCONTO-IRRF < ZERO
+                MOVE ZEROS TO LK-DESCONTO-IRRF
+            END-IF.
