@@ -0,0 +1,121 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PROG07.
+       *>********************************************
+       *> ?REA DE COMENT?RIOS DO COBOL
+       *> AUTOR = TAYLOR
+       *> OBJETIVO = ESTATISTICAS DE FOLHA DE PAGAMENTO (MEDIA E
+       *>            MEDIANA) COM PRECISAO DECIMAL, SEM O TRUNCAMENTO
+       *>            QUE O PROG05 TINHA NO CALCULO DA MEDIA
+       *>********************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PAYROLL-BATCH ASSIGN TO "data/PAYROLL.BATCH"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-FILE-STATUS.
+       *> TRILHA DE AUDITORIA COMUM A TODOS OS PROGRAMAS DA FOLHA
+            SELECT AUDIT-LOG ASSIGN TO "data/AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WRK-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  PAYROLL-BATCH.
+           COPY PAYBATCH.
+        FD  AUDIT-LOG.
+           COPY AUDITREC.
+        WORKING-STORAGE SECTION.
+        77 WRK-FILE-STATUS        PIC X(2) VALUES SPACES.
+        77 WRK-FIM-ARQUIVO        PIC X(3) VALUES 'NAO'.
+        77 WRK-QTD-REGISTROS      PIC 9(4) VALUES ZEROS.
+        77 WRK-INDICE             PIC 9(4) VALUES ZEROS.
+        77 WRK-INDICE2            PIC 9(4) VALUES ZEROS.
+        77 WRK-POS-MEIO           PIC 9(4) VALUES ZEROS.
+        77 WRK-TEMP               PIC 9(6)V99 VALUES ZEROS.
+        77 WRK-SOMA               PIC 9(9)V99 VALUES ZEROS.
+       *> CAMPO COM DUAS CASAS DECIMAIS PARA NAO REPETIR O ERRO DO
+       *> PROG05 (LA O RESULTADO ERA PIC 9(04) SEM CASA DECIMAL E A
+       *> MEDIA FICAVA TRUNCADA)
+        77 WRK-MEDIA              PIC 9(04)V99 VALUES ZEROS.
+        77 WRK-MEDIANA            PIC 9(04)V99 VALUES ZEROS.
+        01 WRK-SALARIOS-TABELA.
+           05 WRK-SALARIO-ITEM OCCURS 500 TIMES PIC 9(6)V99.
+           COPY AUDITWRK.
+        PROCEDURE DIVISION.
+        000-PRINCIPAL.
+            PERFORM 100-CARREGAR-SALARIOS.
+            PERFORM 200-ORDENAR-SALARIOS.
+            PERFORM 300-CALCULAR-MEDIA.
+            PERFORM 400-CALCULAR-MEDIANA.
+            DISPLAY 'QUANTIDADE DE SALARIOS: ' WRK-QTD-REGISTROS.
+            DISPLAY 'MEDIA: ' WRK-MEDIA.
+            DISPLAY 'MEDIANA: ' WRK-MEDIANA.
+            STRING 'ESTATISTICAS CALCULADAS, QTD ' WRK-QTD-REGISTROS
+                ' MEDIA ' WRK-MEDIA DELIMITED BY SIZE
+                INTO WRK-AUDIT-MSG.
+            PERFORM 900-GRAVAR-AUDITORIA.
+            STOP RUN.
+
+        100-CARREGAR-SALARIOS.
+            OPEN INPUT PAYROLL-BATCH.
+            IF WRK-FILE-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR PAYROLL.BATCH, FILE STATUS '
+                    WRK-FILE-STATUS
+                MOVE 8 TO RETURN-CODE
+                STRING 'ERRO AO ABRIR PAYROLL.BATCH, FILE STATUS '
+                    WRK-FILE-STATUS DELIMITED BY SIZE INTO WRK-AUDIT-MSG
+                PERFORM 900-GRAVAR-AUDITORIA
+            ELSE
+                PERFORM UNTIL WRK-FIM-ARQUIVO = 'SIM'
+                    READ PAYROLL-BATCH
+                        AT END
+                            MOVE 'SIM' TO WRK-FIM-ARQUIVO
+                        NOT AT END
+                            ADD 1 TO WRK-QTD-REGISTROS
+                            MOVE PB-SALARIO TO
+                                WRK-SALARIO-ITEM(WRK-QTD-REGISTROS)
+                            ADD PB-SALARIO TO WRK-SOMA
+                    END-READ
+                END-PERFORM
+                CLOSE PAYROLL-BATCH
+            END-IF.
+
+        200-ORDENAR-SALARIOS.
+       *> ORDENACAO SIMPLES (BUBBLE SORT), SUFICIENTE PARA O VOLUME
+       *> DE UM LOTE DE FOLHA DE PAGAMENTO, PARA PODER LOCALIZAR A
+       *> MEDIANA NA ROTINA SEGUINTE
+            PERFORM VARYING WRK-INDICE FROM 1 BY 1
+                    UNTIL WRK-INDICE > WRK-QTD-REGISTROS - 1
+                PERFORM VARYING WRK-INDICE2 FROM 1 BY 1
+                        UNTIL WRK-INDICE2 >
+                            WRK-QTD-REGISTROS - WRK-INDICE
+                    IF WRK-SALARIO-ITEM(WRK-INDICE2) >
+                            WRK-SALARIO-ITEM(WRK-INDICE2 + 1)
+                        MOVE WRK-SALARIO-ITEM(WRK-INDICE2) TO WRK-TEMP
+                        MOVE WRK-SALARIO-ITEM(WRK-INDICE2 + 1)
+                            TO WRK-SALARIO-ITEM(WRK-INDICE2)
+                        MOVE WRK-TEMP
+                            TO WRK-SALARIO-ITEM(WRK-INDICE2 + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+        300-CALCULAR-MEDIA.
+            IF WRK-QTD-REGISTROS > ZERO
+                COMPUTE WRK-MEDIA ROUNDED =
+                    WRK-SOMA / WRK-QTD-REGISTROS
+            END-IF.
+
+        400-CALCULAR-MEDIANA.
+            IF WRK-QTD-REGISTROS > ZERO
+                COMPUTE WRK-POS-MEIO = WRK-QTD-REGISTROS / 2
+                IF FUNCTION MOD(WRK-QTD-REGISTROS, 2) = 0
+                    COMPUTE WRK-MEDIANA ROUNDED =
+                        (WRK-SALARIO-ITEM(WRK-POS-MEIO) +
+                         WRK-SALARIO-ITEM(WRK-POS-MEIO + 1)) / 2
+                ELSE
+                    ADD 1 TO WRK-POS-MEIO
+                    MOVE WRK-SALARIO-ITEM(WRK-POS-MEIO) TO WRK-MEDIANA
+                END-IF
+            END-IF.
+
+           COPY AUDITPRG REPLACING AUDITPRG-NOME-PROGRAMA BY 'PROG07'.
