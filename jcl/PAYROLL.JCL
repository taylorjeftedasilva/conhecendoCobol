@@ -0,0 +1,36 @@
+//PAYROLL  JOB  (ACCT),'FOLHA NOTURNA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB DE FOLHA NOTURNA
+//* AUTOR = TAYLOR
+//* OBJETIVO = ENCADEAR CADASTRO (PROG02), DATA (PROG03),
+//*            SALARIO/HISTORICO (PROG04), TOTAIS (PROG05) E
+//*            HOLERITE (PROG17) EM UM UNICO JOB, PARANDO A CADEIA
+//*            SE UM PASSO FALHAR
+//* OBS: run_nightly_batch.sh E O EQUIVALENTE FUNCIONAL FORA DO
+//*      MAINFRAME E TAMBEM IMPLEMENTA CHECKPOINT/RESTART ENTRE OS
+//*      PASSOS, O QUE NAO TEM EQUIVALENTE NESTE JCL
+//*--------------------------------------------------------------
+//STEP02   EXEC PGM=PROG02
+//STEPLIB  DD   DSN=PAYROLL.LOAD,DISP=SHR
+//EMPMAST  DD   DSN=PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP03   EXEC PGM=PROG03,COND=(4,GT,STEP02)
+//STEPLIB  DD   DSN=PAYROLL.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP04   EXEC PGM=PROG04,COND=((4,GT,STEP02),(4,GT,STEP03))
+//STEPLIB  DD   DSN=PAYROLL.LOAD,DISP=SHR
+//SALHIST  DD   DSN=PAYROLL.SALARY.HISTORY,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP05   EXEC PGM=PROG05,COND=((4,GT,STEP02),(4,GT,STEP03),
+//             (4,GT,STEP04))
+//STEPLIB  DD   DSN=PAYROLL.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP06   EXEC PGM=PROG17,COND=((4,GT,STEP02),(4,GT,STEP03),
+//             (4,GT,STEP04),(4,GT,STEP05))
+//STEPLIB  DD   DSN=PAYROLL.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
