@@ -0,0 +1,131 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DATEUTIL.
+       *>**************************************************
+       *> AREA DE COMENTARIOS DO COBOL
+       *> AUTOR = TAYLOR
+       *> OBJETIVO = ROTINA COMUM DE VALIDACAO E CONVERSAO DE DATA
+       *>            ENTRE AAAAMMDD, DD/MM/AAAA E MMDDAAAA, USADA
+       *>            PELO PROG03 E POR QUALQUER OUTRO PROGRAMA DA
+       *>            FOLHA QUE PRECISE CONFERIR OU REFORMATAR UMA DATA
+       *>
+       *>            ENTRADA: SE LK-FORMATO-ENTRADA FOR 'DDMMAAAA' OU
+       *>            'MMDDAAAA', A DATA E LIDA DE LK-DATA-ENTRADA
+       *>            NESSE FORMATO E DECOMPOSTA EM LK-DATA (ANO/MES/
+       *>            DIA); SE FOR 'AAAAMMDD' (PADRAO), LK-DATA JA
+       *>            CHEGA PRONTA, DECOMPOSTA PELO PROPRIO CHAMADOR.
+       *>
+       *>            SAIDA: LK-FORMATO ESCOLHE O FORMATO DEVOLVIDO EM
+       *>            LK-DATA-FORMATADA: 'DDMMAAAA' (PADRAO) DEVOLVE
+       *>            DD/MM/AAAA, 'MMDDAAAA' DEVOLVE MMDDAAAA SEM
+       *>            BARRAS E 'AAAAMMDD' DEVOLVE AAAAMMDD
+       *>**************************************************
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        77 WRK-ANO-BISSEXTO       PIC X(3) VALUES 'NAO'.
+        77 WRK-DIAS-MES           PIC 9(2) VALUES ZEROS.
+        LINKAGE SECTION.
+        01 LK-DATA.
+           05 LK-ANO              PIC 9(4).
+           05 LK-MES               PIC 9(2).
+           05 LK-DIA               PIC 9(2).
+        01 LK-DATA-VALIDA         PIC X(3).
+        01 LK-DATA-FORMATADA      PIC X(10).
+      *> 'DDMMAAAA' (PADRAO) = DD/MM/AAAA, 'MMDDAAAA' = MMDDAAAA,
+      *> 'AAAAMMDD' = AAAAMMDD
+        01 LK-FORMATO             PIC X(8).
+      *> DATA DE ENTRADA JA NO FORMATO LK-FORMATO-ENTRADA, USADA
+      *> QUANDO O CHAMADOR NAO TEM A DATA JA SEPARADA EM LK-DATA
+        01 LK-DATA-ENTRADA        PIC X(10).
+      *> 'AAAAMMDD' (PADRAO) = LK-DATA JA VEM PRONTA DO CHAMADOR,
+      *> 'DDMMAAAA' = LK-DATA-ENTRADA NO FORMATO DD/MM/AAAA,
+      *> 'MMDDAAAA' = LK-DATA-ENTRADA NO FORMATO MMDDAAAA
+        01 LK-FORMATO-ENTRADA     PIC X(8).
+        PROCEDURE DIVISION USING LK-DATA LK-DATA-VALIDA
+                LK-DATA-FORMATADA LK-FORMATO LK-DATA-ENTRADA
+                LK-FORMATO-ENTRADA.
+        000-PRINCIPAL.
+            EVALUATE LK-FORMATO-ENTRADA
+                WHEN 'DDMMAAAA'
+                    PERFORM 050-CONVERTER-ENTRADA-DDMM
+                WHEN 'MMDDAAAA'
+                    PERFORM 060-CONVERTER-ENTRADA-MMDD
+            END-EVALUATE.
+            PERFORM 100-VALIDAR-DATA.
+            IF LK-DATA-VALIDA = 'SIM'
+                PERFORM 200-FORMATAR-DATA
+            ELSE
+                MOVE SPACES TO LK-DATA-FORMATADA
+            END-IF.
+            GOBACK.
+
+        100-VALIDAR-DATA.
+       *> CONFERE SE O MES E O DIA RECEBIDOS FAZEM SENTIDO, JA
+       *> LEVANDO EM CONTA ANOS BISSEXTOS
+            MOVE 'SIM' TO LK-DATA-VALIDA.
+            IF LK-MES < 1 OR LK-MES > 12
+                MOVE 'NAO' TO LK-DATA-VALIDA
+            ELSE
+                PERFORM 110-CALCULAR-DIAS-NO-MES
+                IF LK-DIA < 1 OR LK-DIA > WRK-DIAS-MES
+                    MOVE 'NAO' TO LK-DATA-VALIDA
+                END-IF
+            END-IF.
+
+        110-CALCULAR-DIAS-NO-MES.
+            PERFORM 120-VERIFICAR-ANO-BISSEXTO.
+            EVALUATE LK-MES
+                WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                    MOVE 31 TO WRK-DIAS-MES
+                WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                    MOVE 30 TO WRK-DIAS-MES
+                WHEN 02
+                    IF WRK-ANO-BISSEXTO = 'SIM'
+                        MOVE 29 TO WRK-DIAS-MES
+                    ELSE
+                        MOVE 28 TO WRK-DIAS-MES
+                    END-IF
+            END-EVALUATE.
+
+        120-VERIFICAR-ANO-BISSEXTO.
+            MOVE 'NAO' TO WRK-ANO-BISSEXTO.
+            IF FUNCTION MOD(LK-ANO, 400) = 0
+                MOVE 'SIM' TO WRK-ANO-BISSEXTO
+            ELSE
+                IF FUNCTION MOD(LK-ANO, 100) NOT = 0
+                    AND FUNCTION MOD(LK-ANO, 4) = 0
+                    MOVE 'SIM' TO WRK-ANO-BISSEXTO
+                END-IF
+            END-IF.
+
+        050-CONVERTER-ENTRADA-DDMM.
+       *> QUEBRA LK-DATA-ENTRADA NO FORMATO DD/MM/AAAA (OU DDMMAAAA,
+       *> SEM AS BARRAS) EM LK-DIA/LK-MES/LK-ANO PELAS POSICOES
+            MOVE LK-DATA-ENTRADA(1:2) TO LK-DIA.
+            IF LK-DATA-ENTRADA(3:1) = '/'
+                MOVE LK-DATA-ENTRADA(4:2) TO LK-MES
+                MOVE LK-DATA-ENTRADA(7:4) TO LK-ANO
+            ELSE
+                MOVE LK-DATA-ENTRADA(3:2) TO LK-MES
+                MOVE LK-DATA-ENTRADA(5:4) TO LK-ANO
+            END-IF.
+
+        060-CONVERTER-ENTRADA-MMDD.
+       *> QUEBRA LK-DATA-ENTRADA NO FORMATO MMDDAAAA EM
+       *> LK-MES/LK-DIA/LK-ANO PELAS POSICOES
+            MOVE LK-DATA-ENTRADA(1:2) TO LK-MES.
+            MOVE LK-DATA-ENTRADA(3:2) TO LK-DIA.
+            MOVE LK-DATA-ENTRADA(5:4) TO LK-ANO.
+
+        200-FORMATAR-DATA.
+            EVALUATE LK-FORMATO
+                WHEN 'MMDDAAAA'
+                    STRING LK-MES LK-DIA LK-ANO DELIMITED BY SIZE
+                        INTO LK-DATA-FORMATADA
+                WHEN 'AAAAMMDD'
+                    STRING LK-ANO LK-MES LK-DIA DELIMITED BY SIZE
+                        INTO LK-DATA-FORMATADA
+                WHEN OTHER
+                    STRING LK-DIA '/' LK-MES '/' LK-ANO
+                        DELIMITED BY SIZE INTO LK-DATA-FORMATADA
+            END-EVALUATE.
